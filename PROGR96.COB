@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR96.
+      *AUTHOR. GABRIEL ALEX MARTINS FERREIRA.
+      **************************************
+      * MANUTENCAO DAS TABELAS DE MARCA E  *
+      * COR (TABMARCA.DAT / TABCOR.DAT)    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYMSEL.
+           COPY CPYCSEL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYMFD.
+           COPY CPYCFD.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAOMENU    PIC X(01) VALUE SPACES.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       01 ST-ERRO3       PIC X(02) VALUE "00".
+       01 ST-ERRO4       PIC X(02) VALUE "00".
+       01 W-MARCA-DESC-TMP PIC X(20) VALUE SPACES.
+       01 W-COR-DESC-TMP   PIC X(14) VALUE SPACES.
+
+           COPY CPYMARCA.
+
+           COPY CPYCOR.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+      *    GARANTE QUE TABMARCA.DAT/TABCOR.DAT EXISTAM E JA TENHAM A
+      *    CARGA INICIAL (MESMA ROTINA USADA POR PROGR92/93/97) ANTES
+      *    DE ABRI-LOS PARA MANUTENCAO - SENAO PROGR96 RODANDO PRIMEIRO
+      *    NUM SISTEMA NOVO CRIARIA OS ARQUIVOS VAZIOS, SEM SEMENTE.
+           PERFORM R-CARREGA-MARCA THRU R-CARREGA-MARCA-FIM.
+           PERFORM R-CARREGA-COR THRU R-CARREGA-COR-FIM.
+           OPEN I-O TABMARC
+           IF ST-ERRO3 NOT = "00"
+              DISPLAY "ERRO ABERTURA TABMARCA.DAT: " ST-ERRO3
+              STOP RUN.
+           OPEN I-O TABCORM
+           IF ST-ERRO4 NOT = "00"
+              DISPLAY "ERRO ABERTURA TABCOR.DAT: " ST-ERRO4
+              STOP RUN.
+
+       R-MENU.
+           DISPLAY (03, 20) "MANUTENCAO DE TABELAS - PROGR96".
+           DISPLAY (06, 20) "1 - MANTER MARCAS".
+           DISPLAY (07, 20) "2 - MANTER CORES".
+           DISPLAY (09, 20) "0 - SAIR".
+           DISPLAY (11, 20) "OPCAO:".
+           ACCEPT (11, 27) W-OPCAOMENU.
+           EVALUATE W-OPCAOMENU
+              WHEN "1" GO TO R-MARCA
+              WHEN "2" GO TO R-COR
+              WHEN "0" GO TO ROT-FIM
+              WHEN OTHER
+                 MOVE "*** OPCAO INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R-MENU
+           END-EVALUATE.
+
+      *------[ INCLUSAO / RENOMEACAO DE MARCA ]--------------------------
+       R-MARCA.
+           MOVE ZEROS TO MARCA-COD.
+           DISPLAY (14, 20) "CODIGO DA MARCA (01-50):".
+           ACCEPT (14, 45) MARCA-COD.
+           IF MARCA-COD < 1 OR MARCA-COD > 50
+              MOVE "*** CODIGO DEVE SER DE 01 A 50 ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-MARCA.
+           READ TABMARC
+               INVALID KEY
+                  MOVE SPACES TO MARCA-DESC
+                  DISPLAY (16, 20) "NOVA MARCA - DESCRICAO:"
+                  ACCEPT (16, 44) MARCA-DESC
+                  WRITE REGMARCA
+                  MOVE "*** MARCA INCLUIDA COM SUCESSO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+               NOT INVALID KEY
+                  DISPLAY (16, 20) "DESCRICAO ATUAL:" MARCA-DESC
+                  MOVE SPACES TO W-MARCA-DESC-TMP
+                  DISPLAY (18, 20) "NOVA DESCRICAO (BRANCO=MANTER):"
+                  ACCEPT (18, 52) W-MARCA-DESC-TMP
+                  IF W-MARCA-DESC-TMP NOT = SPACES
+                     MOVE W-MARCA-DESC-TMP TO MARCA-DESC
+                     REWRITE REGMARCA
+                     MOVE "*** MARCA ALTERADA COM SUCESSO ***" TO MENS
+                  ELSE
+                     MOVE "*** NENHUMA ALTERACAO EFETUADA ***" TO MENS
+                  END-IF
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+           END-READ.
+
+      *------[ INCLUSAO / RENOMEACAO DE COR ]----------------------------
+       R-COR.
+           MOVE SPACES TO COR-CODIGO.
+           DISPLAY (14, 20) "CODIGO DA COR (1 LETRA):".
+           ACCEPT (14, 45) COR-CODIGO.
+           READ TABCORM
+               INVALID KEY
+                  IF WS-QTD-COR NOT < 30
+                     MOVE "*** LIMITE DE 30 CORES ATINGIDO ***" TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO R-MENU
+                  END-IF
+                  MOVE SPACES TO COR-DESC
+                  DISPLAY (16, 20) "NOVA COR - DESCRICAO:"
+                  ACCEPT (16, 42) COR-DESC
+                  WRITE REGCOR
+                  ADD 1 TO WS-QTD-COR
+                  MOVE "*** COR INCLUIDA COM SUCESSO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+               NOT INVALID KEY
+                  DISPLAY (16, 20) "DESCRICAO ATUAL:" COR-DESC
+                  MOVE SPACES TO W-COR-DESC-TMP
+                  DISPLAY (18, 20) "NOVA DESCRICAO (BRANCO=MANTER):"
+                  ACCEPT (18, 52) W-COR-DESC-TMP
+                  IF W-COR-DESC-TMP NOT = SPACES
+                     MOVE W-COR-DESC-TMP TO COR-DESC
+                     REWRITE REGCOR
+                     MOVE "*** COR ALTERADA COM SUCESSO ***" TO MENS
+                  ELSE
+                     MOVE "*** NENHUMA ALTERACAO EFETUADA ***" TO MENS
+                  END-IF
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+           END-READ.
+
+       ROT-FIM.
+           CLOSE TABMARC TABCORM.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+           COPY CPYMARCAP.
+           COPY CPYCORP.
