@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    LAYOUT DO REGISTRO DA TABELA MESTRE DE CORES
+      *-----------------------------------------------------------------
+       FD TABCORM
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABCOR.DAT".
+       01 REGCOR.
+          03 COR-CODIGO      PIC X(01).
+          03 COR-DESC        PIC X(14).
