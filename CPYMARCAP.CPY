@@ -0,0 +1,56 @@
+      *-----------------------------------------------------------------
+      *    CARGA DA TABELA DE MARCAS (TABMARCA.DAT) EM TBMARCA (VER
+      *    CPYMARCA.CPY). O PROGRAMA QUE INCLUI ESTA COPY PRECISA TER
+      *    FEITO COPY CPYMSEL / CPYMFD E DECLARADO ST-ERRO3. A BUSCA
+      *    (R-BUSCA-MARCA) FICA EM CPYMARCAB.CPY, PARA PROGRAMAS QUE
+      *    NAO TEM O LAYOUT DE CADVEIC (CPYVFD) PODEREM CARREGAR A
+      *    TABELA SEM PRECISAR COPIAR A BUSCA JUNTO.
+      *-----------------------------------------------------------------
+       R-CARREGA-MARCA.
+           OPEN I-O TABMARC
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "30"
+                 OPEN OUTPUT TABMARC
+                 CLOSE TABMARC
+                 OPEN I-O TABMARC
+                 PERFORM R-SEMEIA-MARCA THRU R-SEMEIA-MARCA-FIM
+              ELSE
+                 DISPLAY "ERRO ABERTURA TABMARCA.DAT: " ST-ERRO3
+                 STOP RUN.
+           MOVE ZEROS TO WS-QTD-MARCA.
+       R-CARREGA-MARCA-LOOP.
+           READ TABMARC NEXT RECORD
+               AT END
+                  GO TO R-CARREGA-MARCA-FIM
+           END-READ.
+           ADD 1 TO WS-QTD-MARCA
+           SET IX-MARCA TO WS-QTD-MARCA
+           MOVE MARCA-COD  TO TBMARCA-COD(IX-MARCA)
+           MOVE MARCA-DESC TO TBMARCA-DESC(IX-MARCA)
+           GO TO R-CARREGA-MARCA-LOOP.
+       R-CARREGA-MARCA-FIM.
+           CLOSE TABMARC.
+
+      *    CARGA INICIAL (1a VEZ QUE TABMARCA.DAT E CRIADO). NOVAS
+      *    MARCAS DEPOIS DISSO SAO INCLUIDAS PELO PROGR96, NAO AQUI.
+       R-SEMEIA-MARCA.
+           MOVE 1 TO MARCA-COD. MOVE "VOLKSWAGEN" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 2 TO MARCA-COD. MOVE "FORD" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 3 TO MARCA-COD. MOVE "RENAULT" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 4 TO MARCA-COD. MOVE "CHEVROLET" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 5 TO MARCA-COD. MOVE "TOYOTA" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 6 TO MARCA-COD. MOVE "NISSAN" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 7 TO MARCA-COD. MOVE "JAC" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 8 TO MARCA-COD. MOVE "LAND ROVER" TO MARCA-DESC.
+           WRITE REGMARCA.
+           MOVE 9 TO MARCA-COD. MOVE "BMW" TO MARCA-DESC.
+           WRITE REGMARCA.
+       R-SEMEIA-MARCA-FIM.
+           EXIT.
