@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      *    LAYOUT DO REGISTRO DO LOG DE AUDITORIA DO CADASTRO
+      *    (1 LINHA POR WRITE/REWRITE/DELETE EM CADVEIC)
+      *-----------------------------------------------------------------
+       FD AUDCAD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "AUDCAD.LOG".
+       01 LIN-AUDCAD.
+          03 AUD-DATA         PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 AUD-HORA         PIC 9(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 AUD-OPERADOR     PIC X(08).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 AUD-OPERACAO     PIC X(01).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 AUD-PLACA        PIC X(07).
+          03 FILLER           PIC X(01) VALUE SPACE.
+          03 AUD-PROPRIETARIO PIC X(30).
