@@ -0,0 +1,6 @@
+      *-----------------------------------------------------------------
+      *    CLAUSULA SELECT DO LOG DE AUDITORIA DO CADASTRO (AUDCAD.LOG)
+      *-----------------------------------------------------------------
+       SELECT AUDCAD ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO5.
