@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      *    TABELA DE MARCAS EM MEMORIA (CARREGADA DE TABMARCA.DAT)
+      *    COMPARTILHADA POR TODOS OS PROGRAMAS QUE RESOLVEM MARCA.
+      *-----------------------------------------------------------------
+       01 WS-QTD-MARCA   PIC 9(02) VALUE ZEROS.
+       01 TBMARCA.
+          03 TBMARCA-ITEM OCCURS 1 TO 50 TIMES
+                          DEPENDING ON WS-QTD-MARCA
+                          INDEXED BY IX-MARCA.
+             05 TBMARCA-COD    PIC 9(02).
+             05 TBMARCA-DESC   PIC X(20).
+
+       01 TXTMARCA        PIC 9(02).
+       01 WS-MARCA-ACHADA PIC X(01) VALUE "N".
+       01 WS-MARCA-DESC   PIC X(20) VALUE SPACES.
