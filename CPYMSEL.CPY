@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      *    CLAUSULA SELECT DA TABELA MESTRE DE MARCAS (TABMARCA.DAT)
+      *-----------------------------------------------------------------
+       SELECT TABMARC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MARCA-COD
+                    FILE STATUS  IS ST-ERRO3.
