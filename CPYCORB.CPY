@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      *    BUSCA DE COR EM TBCOR (TABELA CARREGADA PELA CPYCORP.CPY -
+      *    O PROGRAMA PRECISA TER COPIADO CPYCORP ANTES DE PERFORM
+      *    R-BUSCA-COR).
+      *-----------------------------------------------------------------
+      *    BUSCA O CODIGO EM COR NA TABELA JA CARREGADA.
+      *    SAIDA: WS-COR-ACHADA ("S"/"N") E WS-COR-DESC.
+       R-BUSCA-COR.
+           MOVE "N" TO WS-COR-ACHADA
+           MOVE SPACES TO WS-COR-DESC
+           SET IX-COR TO 1.
+       R-BUSCA-COR-LOOP.
+           IF IX-COR > WS-QTD-COR
+              GO TO R-BUSCA-COR-FIM.
+           IF TBCOR-CODIGO(IX-COR) = COR
+              MOVE TBCOR-DESC(IX-COR) TO WS-COR-DESC
+              MOVE "S" TO WS-COR-ACHADA
+              GO TO R-BUSCA-COR-FIM.
+           SET IX-COR UP BY 1
+           GO TO R-BUSCA-COR-LOOP.
+       R-BUSCA-COR-FIM.
+           EXIT.
