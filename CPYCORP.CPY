@@ -0,0 +1,50 @@
+      *-----------------------------------------------------------------
+      *    CARGA DA TABELA DE CORES (TABCOR.DAT) EM TBCOR (VER
+      *    CPYCOR.CPY). O PROGRAMA QUE INCLUI ESTA COPY PRECISA TER
+      *    FEITO COPY CPYCSEL / CPYCFD E DECLARADO ST-ERRO4. A BUSCA
+      *    (R-BUSCA-COR) FICA EM CPYCORB.CPY, PARA PROGRAMAS QUE NAO
+      *    TEM O LAYOUT DE CADVEIC (CPYVFD) PODEREM CARREGAR A TABELA
+      *    SEM PRECISAR COPIAR A BUSCA JUNTO.
+      *-----------------------------------------------------------------
+       R-CARREGA-COR.
+           OPEN I-O TABCORM
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                 OPEN OUTPUT TABCORM
+                 CLOSE TABCORM
+                 OPEN I-O TABCORM
+                 PERFORM R-SEMEIA-COR THRU R-SEMEIA-COR-FIM
+              ELSE
+                 DISPLAY "ERRO ABERTURA TABCOR.DAT: " ST-ERRO4
+                 STOP RUN.
+           MOVE ZEROS TO WS-QTD-COR.
+       R-CARREGA-COR-LOOP.
+           READ TABCORM NEXT RECORD
+               AT END
+                  GO TO R-CARREGA-COR-FIM
+           END-READ.
+           ADD 1 TO WS-QTD-COR
+           SET IX-COR TO WS-QTD-COR
+           MOVE COR-CODIGO TO TBCOR-CODIGO(IX-COR)
+           MOVE COR-DESC   TO TBCOR-DESC(IX-COR)
+           GO TO R-CARREGA-COR-LOOP.
+       R-CARREGA-COR-FIM.
+           CLOSE TABCORM.
+
+      *    CARGA INICIAL (1a VEZ QUE TABCOR.DAT E CRIADO). NOVAS
+      *    CORES DEPOIS DISSO SAO INCLUIDAS PELO PROGR96, NAO AQUI.
+       R-SEMEIA-COR.
+           MOVE "P" TO COR-CODIGO. MOVE "PRETO" TO COR-DESC.
+           WRITE REGCOR.
+           MOVE "B" TO COR-CODIGO. MOVE "BRANCO" TO COR-DESC.
+           WRITE REGCOR.
+           MOVE "A" TO COR-CODIGO. MOVE "AZUL" TO COR-DESC.
+           WRITE REGCOR.
+           MOVE "V" TO COR-CODIGO. MOVE "VERMELHO" TO COR-DESC.
+           WRITE REGCOR.
+           MOVE "R" TO COR-CODIGO. MOVE "ROSA" TO COR-DESC.
+           WRITE REGCOR.
+           MOVE "C" TO COR-CODIGO. MOVE "CINZA" TO COR-DESC.
+           WRITE REGCOR.
+       R-SEMEIA-COR-FIM.
+           EXIT.
