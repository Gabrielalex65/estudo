@@ -0,0 +1,15 @@
+//PROGR95  JOB (CONTABIL),'VISTORIA NOTURNA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* JOB NOTURNO - VEICULOS PENDENTES DE VISTORIA (PROGR95)
+//* LE CADVEIC (REGVEIC.DAT) SEQUENCIALMENTE E GERA A LISTA DE
+//* EXCECAO LISTVIST PARA A EQUIPE DE COMPLIANCE.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=PROGR95
+//CADVEIC  DD DSN=PROD.CADVEIC.REGVEIC,DISP=SHR
+//LISTVIST DD DSN=PROD.CADVEIC.LISTVIST,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
