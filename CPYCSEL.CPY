@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      *    CLAUSULA SELECT DA TABELA MESTRE DE CORES (TABCOR.DAT)
+      *-----------------------------------------------------------------
+       SELECT TABCORM ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS COR-CODIGO
+                    FILE STATUS  IS ST-ERRO4.
