@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR97.
+      *AUTHOR. GABRIEL ALEX MARTINS FERREIRA.
+      **************************************
+      * EXTRACAO DE FROTA P/ ENVIO AO       *
+      * DETRAN (LEITURA SEQUENCIAL CADVEIC) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYVSEL.
+           COPY CPYMSEL.
+           COPY CPYCSEL.
+           SELECT EXPDETRAN ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVFD.
+           COPY CPYMFD.
+           COPY CPYCFD.
+      *
+       FD EXPDETRAN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPDETRAN.TXT".
+       01 LIN-EXPDETRAN.
+          03 LE-PLACA      PIC X(07).
+          03 LE-PROP       PIC X(30).
+          03 LE-MARCA      PIC X(20).
+          03 LE-MODELO     PIC X(20).
+          03 LE-COR        PIC X(14).
+          03 LE-ANO        PIC 9(04).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 ST-ERRO3       PIC X(02) VALUE "00".
+       01 ST-ERRO4       PIC X(02) VALUE "00".
+       01 WS-CONT-VEIC   PIC 9(06) VALUE ZEROS.
+
+           COPY CPYMARCA.
+
+           COPY CPYCOR.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           PERFORM R-CARREGA-MARCA THRU R-CARREGA-MARCA-FIM.
+           PERFORM R-CARREGA-COR THRU R-CARREGA-COR-FIM.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT EXPDETRAN.
+
+       R1.
+           READ CADVEIC NEXT RECORD
+               AT END
+                  GO TO R-FIM
+           END-READ.
+           ADD 1 TO WS-CONT-VEIC.
+           MOVE LETRAP  TO LE-PLACA(1:3)
+           MOVE NUMEROP TO LE-PLACA(4:4)
+           MOVE PROPRIETARIO TO LE-PROP.
+           MOVE MARCA TO TXTMARCA.
+           PERFORM R-BUSCA-MARCA THRU R-BUSCA-MARCA-FIM.
+           IF WS-MARCA-ACHADA = "S"
+              MOVE WS-MARCA-DESC TO LE-MARCA
+           ELSE
+              MOVE "MARCA DESCONHECIDA" TO LE-MARCA.
+           MOVE MODELO TO LE-MODELO.
+           PERFORM R-BUSCA-COR THRU R-BUSCA-COR-FIM.
+           IF WS-COR-ACHADA = "S"
+              MOVE WS-COR-DESC TO LE-COR
+           ELSE
+              MOVE "COR DESCONHECIDA" TO LE-COR.
+           MOVE ANOFABRICACAO TO LE-ANO.
+           WRITE LIN-EXPDETRAN.
+           GO TO R1.
+
+       R-FIM.
+           CLOSE CADVEIC EXPDETRAN.
+           DISPLAY "REGISTROS EXPORTADOS PARA O DETRAN: " WS-CONT-VEIC.
+           STOP RUN.
+
+           COPY CPYMARCAP.
+           COPY CPYMARCAB.
+           COPY CPYCORP.
+           COPY CPYCORB.
