@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------------
+      *    ABERTURA E GRAVACAO DO LOG DE AUDITORIA (AUDCAD.LOG - VER
+      *    CPYASEL.CPY / CPYAFD.CPY). O PROGRAMA QUE INCLUI ESTA COPY
+      *    PRECISA TER DECLARADO ST-ERRO5 E W-OPERADOR (PIC X(08)).
+      *    ANTES DE PERFORM R-GRAVA-AUDITORIA O CHAMADOR DEVE TER
+      *    PREENCHIDO AUD-OPERACAO ("I"=INCLUSAO "A"=ALTERACAO
+      *    "E"=EXCLUSAO "T"=TRANSFERENCIA), AUD-PLACA E
+      *    AUD-PROPRIETARIO.
+      *-----------------------------------------------------------------
+       R-ABRE-AUDCAD.
+           OPEN EXTEND AUDCAD
+           IF ST-ERRO5 NOT = "00"
+              IF ST-ERRO5 = "35"
+                 OPEN OUTPUT AUDCAD
+                 CLOSE AUDCAD
+                 OPEN EXTEND AUDCAD
+              ELSE
+                 DISPLAY "ERRO ABERTURA AUDCAD.LOG: " ST-ERRO5
+                 STOP RUN.
+       R-ABRE-AUDCAD-FIM.
+           EXIT.
+
+       R-GRAVA-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE W-OPERADOR TO AUD-OPERADOR
+           WRITE LIN-AUDCAD.
+       R-GRAVA-AUDITORIA-FIM.
+           EXIT.
