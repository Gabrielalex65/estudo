@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *    TABELA DE CORES EM MEMORIA (CARREGADA DE TABCOR.DAT)
+      *    COMPARTILHADA POR TODOS OS PROGRAMAS QUE RESOLVEM COR.
+      *-----------------------------------------------------------------
+       01 WS-QTD-COR    PIC 9(02) VALUE ZEROS.
+       01 TBCOR.
+          03 TBCOR-ITEM OCCURS 1 TO 30 TIMES
+                        DEPENDING ON WS-QTD-COR
+                        INDEXED BY IX-COR.
+             05 TBCOR-CODIGO  PIC X(01).
+             05 TBCOR-DESC    PIC X(14).
+
+       01 WS-COR-ACHADA PIC X(01) VALUE "N".
+       01 WS-COR-DESC   PIC X(14) VALUE SPACES.
