@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------------
+      *    BUSCA DE MARCA EM TBMARCA (TABELA CARREGADA PELA CPYMARCAP.
+      *    CPY - O PROGRAMA PRECISA TER COPIADO CPYMARCAP ANTES DE
+      *    PERFORM R-BUSCA-MARCA).
+      *-----------------------------------------------------------------
+      *    BUSCA O CODIGO EM TXTMARCA NA TABELA JA CARREGADA.
+      *    SAIDA: WS-MARCA-ACHADA ("S"/"N") E WS-MARCA-DESC.
+       R-BUSCA-MARCA.
+           MOVE "N" TO WS-MARCA-ACHADA
+           MOVE SPACES TO WS-MARCA-DESC
+           SET IX-MARCA TO 1.
+       R-BUSCA-MARCA-LOOP.
+           IF IX-MARCA > WS-QTD-MARCA
+              GO TO R-BUSCA-MARCA-FIM.
+           IF TBMARCA-COD(IX-MARCA) = TXTMARCA
+              MOVE TBMARCA-DESC(IX-MARCA) TO WS-MARCA-DESC
+              MOVE "S" TO WS-MARCA-ACHADA
+              GO TO R-BUSCA-MARCA-FIM.
+           SET IX-MARCA UP BY 1
+           GO TO R-BUSCA-MARCA-LOOP.
+       R-BUSCA-MARCA-FIM.
+           EXIT.
