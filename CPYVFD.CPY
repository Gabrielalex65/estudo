@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      *    FD E LAYOUT DO REGISTRO DE VEICULOS (REGVEIC.DAT)
+      *    COMPARTILHADO POR TODOS OS PROGRAMAS QUE ACESSAM CADVEIC.
+      *-----------------------------------------------------------------
+       FD CADVEIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "REGVEIC.DAT".
+       01 REGVEIC.
+          03 PROPRIETARIO       PIC X(30).
+          03 PLACA.
+             05 LETRAP PIC X(03).
+             05 NUMEROP PIC X(04).
+          03 MODELO              PIC X(20).
+          03 MARCA               PIC 9(02).
+          03 COR                 PIC X(01).
+          03 ANOFABRICACAO       PIC 9(04).
