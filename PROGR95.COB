@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR95.
+      *AUTHOR. GABRIEL ALEX MARTINS FERREIRA.
+      **************************************
+      * BATCH NOTURNO - VEICULOS PENDENTES  *
+      * DE VISTORIA (IDADE X ANOFABRICACAO) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYVSEL.
+           SELECT LISTVIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVFD.
+      *
+       FD LISTVIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LISTVIST.LST".
+       01 LIN-LISTVIST           PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 WS-ANO-LIMITE  PIC 9(02) VALUE 10.
+       01 WS-DATA-SISTEMA.
+          03 WS-ANO-SISTEMA PIC 9(04).
+          03 WS-MES-SISTEMA PIC 9(02).
+          03 WS-DIA-SISTEMA PIC 9(02).
+       01 WS-IDADE-VEIC  PIC 9(04).
+       01 WS-CONT-VEIC   PIC 9(06) VALUE ZEROS.
+       01 WS-CONT-PEND   PIC 9(06) VALUE ZEROS.
+
+       01 LIN-TITULO.
+          03 FILLER PIC X(55) VALUE
+             "RELATORIO DE VEICULOS PENDENTES DE VISTORIA - PROGR95".
+       01 LIN-CABEC.
+          03 FILLER PIC X(10) VALUE "PLACA".
+          03 FILLER PIC X(32) VALUE "PROPRIETARIO".
+          03 FILLER PIC X(06) VALUE "ANO".
+          03 FILLER PIC X(10) VALUE "IDADE".
+       01 LIN-DET.
+          03 LD-LETRAP  PIC X(03).
+          03 FILLER     PIC X(01) VALUE SPACE.
+          03 LD-NUMEROP PIC X(04).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 LD-PROP    PIC X(30).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 LD-ANO     PIC 9(04).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 LD-IDADE   PIC ZZZ9.
+       01 LIN-TOTAL.
+          03 FILLER  PIC X(30) VALUE "TOTAL DE VEICULOS ANALISADOS:".
+          03 LT-TOT  PIC ZZZZZ9.
+       01 LIN-TOTAL2.
+          03 FILLER  PIC X(30) VALUE "TOTAL PENDENTES DE VISTORIA..:".
+          03 LT-PEND PIC ZZZZZ9.
+       01 LIN-BRANCO  PIC X(01) VALUE SPACE.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN INPUT CADVEIC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC: " ST-ERRO
+              STOP RUN.
+           OPEN OUTPUT LISTVIST.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE LIN-TITULO TO LIN-LISTVIST
+           WRITE LIN-LISTVIST.
+           MOVE LIN-BRANCO TO LIN-LISTVIST
+           WRITE LIN-LISTVIST.
+           MOVE LIN-CABEC TO LIN-LISTVIST
+           WRITE LIN-LISTVIST.
+
+       R1.
+           READ CADVEIC NEXT RECORD
+               AT END
+                  GO TO R-FIM
+           END-READ.
+           ADD 1 TO WS-CONT-VEIC.
+           COMPUTE WS-IDADE-VEIC = WS-ANO-SISTEMA - ANOFABRICACAO.
+           IF WS-IDADE-VEIC >= WS-ANO-LIMITE
+              ADD 1 TO WS-CONT-PEND
+              MOVE LETRAP        TO LD-LETRAP
+              MOVE NUMEROP       TO LD-NUMEROP
+              MOVE PROPRIETARIO  TO LD-PROP
+              MOVE ANOFABRICACAO TO LD-ANO
+              MOVE WS-IDADE-VEIC TO LD-IDADE
+              MOVE LIN-DET TO LIN-LISTVIST
+              WRITE LIN-LISTVIST.
+           GO TO R1.
+
+       R-FIM.
+           MOVE LIN-BRANCO TO LIN-LISTVIST
+           WRITE LIN-LISTVIST.
+           MOVE WS-CONT-VEIC TO LT-TOT
+           MOVE LIN-TOTAL TO LIN-LISTVIST
+           WRITE LIN-LISTVIST.
+           MOVE WS-CONT-PEND TO LT-PEND
+           MOVE LIN-TOTAL2 TO LIN-LISTVIST
+           WRITE LIN-LISTVIST.
+           CLOSE CADVEIC LISTVIST.
+           STOP RUN.
