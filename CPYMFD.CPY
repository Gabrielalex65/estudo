@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    LAYOUT DO REGISTRO DA TABELA MESTRE DE MARCAS
+      *-----------------------------------------------------------------
+       FD TABMARC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TABMARCA.DAT".
+       01 REGMARCA.
+          03 MARCA-COD       PIC 9(02).
+          03 MARCA-DESC      PIC X(20).
