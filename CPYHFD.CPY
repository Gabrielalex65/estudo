@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      *    FD E LAYOUT DO HISTORICO DE TRANSFERENCIA DE PROPRIEDADE
+      *    (HISTPROP.DAT)
+      *-----------------------------------------------------------------
+       FD HISTPROP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HISTPROP.DAT".
+       01 REGHISTPROP.
+          03 HIST-CHAVE.
+             05 HIST-PLACA.
+                07 HIST-LETRAP     PIC X(03).
+                07 HIST-NUMEROP    PIC X(04).
+             05 HIST-SEQ           PIC 9(04).
+          03 HIST-PROP-ANTERIOR    PIC X(30).
+          03 HIST-PROP-NOVO        PIC X(30).
+          03 HIST-DATA-TRANSF      PIC 9(08).
