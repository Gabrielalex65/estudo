@@ -0,0 +1,41 @@
+      *-----------------------------------------------------------------
+      *    GRAVACAO DE HISTORICO DE TRANSFERENCIA DE PROPRIEDADE
+      *    (HISTPROP.DAT). O PROGRAMA QUE INCLUIR ESTA COPY DEVE TER
+      *    ABERTO HISTPROP I-O, E DECLARADO NA WORKING-STORAGE OS
+      *    CAMPOS W-PROP-ANTIGO PIC X(30) E W-PROX-SEQ/W-DATA-TRANSF
+      *    PIC 9(04)/9(08), ALEM DO LAYOUT DE CPYVFD E CPYHFD.
+      *    CHAMAR PERFORM R-GRAVA-HISTORICO THRU R-GRAVA-HISTORICO-FIM
+      *    COM LETRAP/NUMEROP/PROPRIETARIO JA CONTENDO OS DADOS ATUAIS
+      *    (NOVO PROPRIETARIO) DO VEICULO E W-PROP-ANTIGO CONTENDO O
+      *    PROPRIETARIO ANTERIOR.
+      *-----------------------------------------------------------------
+       R-GRAVA-HISTORICO.
+           MOVE LETRAP  TO HIST-LETRAP
+           MOVE NUMEROP TO HIST-NUMEROP
+           PERFORM R-PROX-SEQ THRU R-PROX-SEQ-FIM.
+           MOVE W-PROX-SEQ    TO HIST-SEQ
+           MOVE W-PROP-ANTIGO TO HIST-PROP-ANTERIOR
+           MOVE PROPRIETARIO  TO HIST-PROP-NOVO
+           ACCEPT W-DATA-TRANSF FROM DATE YYYYMMDD
+           MOVE W-DATA-TRANSF TO HIST-DATA-TRANSF
+           WRITE REGHISTPROP.
+       R-GRAVA-HISTORICO-FIM.
+           EXIT.
+
+       R-PROX-SEQ.
+           MOVE ZEROS TO W-PROX-SEQ HIST-SEQ.
+           START HISTPROP KEY IS NOT LESS THAN HIST-CHAVE
+               INVALID KEY
+                  GO TO R-PROX-SEQ-FIM
+           END-START.
+       R-PROX-SEQ-LOOP.
+           READ HISTPROP NEXT RECORD
+               AT END
+                  GO TO R-PROX-SEQ-FIM
+           END-READ.
+           IF HIST-PLACA NOT = PLACA
+              GO TO R-PROX-SEQ-FIM.
+           MOVE HIST-SEQ TO W-PROX-SEQ
+           GO TO R-PROX-SEQ-LOOP.
+       R-PROX-SEQ-FIM.
+           ADD 1 TO W-PROX-SEQ.
