@@ -11,58 +11,46 @@
              DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT CADVEIC ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS PLACA
-                    ALTERNATE RECORD KEY IS PROPRIETARIO WITH DUPLICATES
-                    FILE STATUS  IS ST-ERRO.
+           COPY CPYVSEL.
+           COPY CPYHSEL.
+           COPY CPYMSEL.
+           COPY CPYCSEL.
+           COPY CPYASEL.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CADVEIC
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "REGVEIC.DAT". 
-       01 REGVEIC.
-          03 PROPRIETARIO       PIC X(30).
-          03 PLACA.
-          	05 LETRAP PIC X(03).
-          	05 NUMEROP PIC 9(04).
-          03 MODELO              PIC X(20).
-          03 MARCA               PIC 9(02).
-          03 COR       		 PIC X(01).
-          03 ANOFABRICACAO       PIC 9(04).
+           COPY CPYVFD.
+           COPY CPYHFD.
+           COPY CPYMFD.
+           COPY CPYCFD.
+           COPY CPYAFD.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-CONT        PIC 9(06) VALUE ZEROS.
        77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-OPCAOMENU   PIC X(01) VALUE SPACES.
        77 W-ACT         PIC 9(02) VALUE ZEROS.
        77 MENS          PIC X(50) VALUE SPACES.
-       77 LIMPA         PIC X(50) VALUE SPACES. 
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       77 W-PROPBUSCA   PIC X(30) VALUE SPACES.
+       77 W-OPCAOMANUT  PIC X(01) VALUE SPACES.
        01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 ST-ERRO4      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 W-OPERADOR    PIC X(08) VALUE SPACES.
        01 TXTTPAMIGO    PIC X(10) VALUE SPACES.
-       01 IND           PIC 9(02) VALUE ZEROS.
        01 TEXSEXO       PIC X(12) VALUE SPACES.
+       01 W-PROP-ANTIGO PIC X(30) VALUE SPACES.
+       01 W-PROX-SEQ    PIC 9(04) VALUE ZEROS.
+       01 W-DATA-TRANSF PIC 9(08) VALUE ZEROS.
 
-       01 TBMARCA.
-          03 TABMARCA    PIC X(20) OCCURS 9 TIMES.
+           COPY CPYMARCA.
 
-       01 TXTMARCA PIC 9(02).
-
-       01 TABCORX.
-	  03 FILLER     PIC X(15) VALUE "PPRETO".
-	  03 FILLER     PIC X(15) VALUE "BBRANCO".
-	  03 FILLER     PIC X(15) VALUE "AAZUL".
-	  03 FILLER     PIC X(15) VALUE "VVERMELHO".
-	  03 FILLER     PIC X(15) VALUE "RROSA".
-	  03 FILLER     PIC X(15) VALUE "CCINZA".
-       01 TABCOR REDEFINES TABCORX.
-          03 TBCOR   PIC X(15) OCCURS 6 TIMES.
-       01 TXTCOR.
-          03 TXTCOR1 PIC X(01) VALUE SPACES.
-          03 TXTCOR2 PIC X(14) VALUE SPACES. 
+           COPY CPYCOR.
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -88,7 +76,7 @@
                LINE 07  COLUMN 26  PIC X(03)
                USING  LETRAP.
            05  DISPLAYNUMEROPLACA
-               LINE 07  COLUMN 29  PIC 9(04)
+               LINE 07  COLUMN 29  PIC X(04)
                USING  NUMEROP.
            05  DISPLAYPROPRIETARIO
                LINE 08  COLUMN 41  PIC X(30)
@@ -109,16 +97,9 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "VOLKSWAGEN"   TO TABMARCA(1)
-           MOVE "FORD"         TO TABMARCA(2)
-           MOVE "RENAULT"      TO TABMARCA(3)
-           MOVE "CHEVROLET"    TO TABMARCA(4)
-           MOVE "TOYOTA"       TO TABMARCA(5)
-           MOVE "NISSAN"       TO TABMARCA(6)
-           MOVE "JAC"          TO TABMARCA(7)
-           MOVE "LAND ROVER"   TO TABMARCA(8)
-           MOVE "BMW"          TO TABMARCA(9).
-       
+           PERFORM R-CARREGA-MARCA THRU R-CARREGA-MARCA-FIM.
+           PERFORM R-CARREGA-COR THRU R-CARREGA-COR-FIM.
+
        R0.
            OPEN I-O CADVEIC
            IF ST-ERRO NOT = "00"  
@@ -134,9 +115,167 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+           OPEN I-O HISTPROP
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT HISTPROP
+                 CLOSE HISTPROP
+                 OPEN I-O HISTPROP
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO HISTPROP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           PERFORM R-ABRE-AUDCAD THRU R-ABRE-AUDCAD-FIM.
+           DISPLAY (01, 20) "OPERADOR:".
+           ACCEPT (01, 30) W-OPERADOR.
 
+      *
+       R-MENU.
+           DISPLAY (03, 20) "CADASTRO DE VEICULOS - MENU".
+           DISPLAY (06, 20) "1 - INCLUIR NOVO VEICULO".
+           DISPLAY (07, 20) "2 - CONSULTAR POR PROPRIETARIO".
+           DISPLAY (08, 20) "3 - ALTERAR OU EXCLUIR VEICULO (PLACA)".
+           DISPLAY (09, 20) "0 - SAIR".
+           DISPLAY (11, 20) "OPCAO:".
+           ACCEPT (11, 27) W-OPCAOMENU.
+           EVALUATE W-OPCAOMENU
+              WHEN "1" GO TO R1
+              WHEN "2" GO TO R-CONSULTA
+              WHEN "3" GO TO R-MANUT
+              WHEN "0" GO TO ROT-FIM
+              WHEN OTHER
+                 MOVE "*** OPCAO INVALIDA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R-MENU
+           END-EVALUATE.
+
+      *------[ CONSULTA POR PROPRIETARIO (CHAVE ALTERNATIVA) ]----------
+       R-CONSULTA.
+           DISPLAY (20, 20) "                              ".
+           MOVE SPACES TO W-PROPBUSCA.
+           DISPLAY (20, 20) "NOME DO PROPRIETARIO P/ BUSCA:".
+           ACCEPT (20, 52) W-PROPBUSCA.
+           MOVE W-PROPBUSCA TO PROPRIETARIO.
+           START CADVEIC KEY IS = PROPRIETARIO
+               INVALID KEY
+                  MOVE "*** NENHUM VEICULO P/ ESTE PROPRIETARIO ***"
+                     TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+           END-START.
+       R-CONSULTA-LOOP.
+           READ CADVEIC NEXT RECORD
+               AT END
+                  MOVE "*** FIM DA CONSULTA ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+           END-READ.
+           IF PROPRIETARIO NOT = W-PROPBUSCA
+              MOVE "*** FIM DA CONSULTA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-MENU.
+           MOVE MARCA TO TXTMARCA.
+           DISPLAY TELATXT.
+           DISPLAY (23, 12) "ENTER=PROXIMO VEICULO   0=VOLTAR AO MENU".
+           ACCEPT (23, 54) W-OPCAO.
+           IF W-OPCAO = "0"
+              GO TO R-MENU
+           ELSE
+              GO TO R-CONSULTA-LOOP.
 
-      *                
+      *------[ ALTERACAO / EXCLUSAO DE VEICULO CADASTRADO ]-------------
+       R-MANUT.
+           MOVE SPACES TO LETRAP
+           MOVE ZEROS TO NUMEROP.
+           DISPLAY TELATXT.
+           DISPLAY (23, 12) "DIGITE A PLACA PARA ALTERAR/EXCLUIR:".
+           ACCEPT DISPLAYLETRAPLACA.
+           ACCEPT DISPLAYNUMEROPLACA.
+           READ CADVEIC
+               INVALID KEY
+                  MOVE "*** PLACA NAO CADASTRADA ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R-MENU
+           END-READ.
+           MOVE MARCA TO TXTMARCA.
+           MOVE PROPRIETARIO TO W-PROP-ANTIGO.
+           DISPLAY TELATXT.
+           DISPLAY (23, 12) "(A)LTERAR  (E)XCLUIR  (V)OLTAR:".
+           ACCEPT (23, 45) W-OPCAOMANUT.
+           EVALUATE W-OPCAOMANUT
+              WHEN "A" GO TO R-MANUT-ALTERA
+              WHEN "a" GO TO R-MANUT-ALTERA
+              WHEN "E" GO TO R-MANUT-EXCLUI
+              WHEN "e" GO TO R-MANUT-EXCLUI
+              WHEN OTHER GO TO R-MENU
+           END-EVALUATE.
+
+       R-MANUT-ALTERA.
+           ACCEPT DISPLAYPROPRIETARIO.
+       R-MANUT-ALT-MARCA.
+           ACCEPT DISPLAYMARCA.
+           ACCEPT DISPLAYMODELO.
+           PERFORM R-BUSCA-MARCA THRU R-BUSCA-MARCA-FIM.
+           IF WS-MARCA-ACHADA NOT = "S"
+                 MOVE "*** MARCA INVALIDA - CONSULTE A TABELA ***"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R-MANUT-ALT-MARCA.
+       R-MANUT-ALT-COR.
+           ACCEPT DISPLAYCOR.
+           PERFORM R-BUSCA-COR THRU R-BUSCA-COR-FIM.
+           IF WS-COR-ACHADA NOT = "S"
+              MOVE "*** COR INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-MANUT-ALT-COR.
+           ACCEPT DISPLAYANO.
+           MOVE TXTMARCA TO MARCA.
+       R-MANUT-ALT-CONF.
+           DISPLAY (23, 20) "CONFIRMA ALTERACAO (S/N):".
+           ACCEPT (23, 46) W-OPCAO.
+           IF W-OPCAO = "S"
+              REWRITE REGVEIC
+              IF PROPRIETARIO NOT = W-PROP-ANTIGO
+                 PERFORM R-GRAVA-HISTORICO THRU R-GRAVA-HISTORICO-FIM
+              END-IF
+              MOVE "A" TO AUD-OPERACAO
+              MOVE LETRAP  TO AUD-PLACA(1:3)
+              MOVE NUMEROP TO AUD-PLACA(4:4)
+              MOVE PROPRIETARIO TO AUD-PROPRIETARIO
+              PERFORM R-GRAVA-AUDITORIA THRU R-GRAVA-AUDITORIA-FIM
+              MOVE "*** REGISTRO ALTERADO COM SUCESSO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-MENU
+           ELSE
+              IF W-OPCAO NOT = "N"
+                   MOVE "* DIGITE S=SIM   N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-MANUT-ALT-CONF
+               ELSE
+                   GO TO R-MENU.
+
+       R-MANUT-EXCLUI.
+           DISPLAY (23, 20) "CONFIRMA EXCLUSAO (S/N):".
+           ACCEPT (23, 46) W-OPCAO.
+           IF W-OPCAO = "S"
+              DELETE CADVEIC RECORD
+              MOVE "E" TO AUD-OPERACAO
+              MOVE LETRAP  TO AUD-PLACA(1:3)
+              MOVE NUMEROP TO AUD-PLACA(4:4)
+              MOVE PROPRIETARIO TO AUD-PROPRIETARIO
+              PERFORM R-GRAVA-AUDITORIA THRU R-GRAVA-AUDITORIA-FIM
+              MOVE "*** REGISTRO EXCLUIDO COM SUCESSO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R-MENU
+           ELSE
+              IF W-OPCAO NOT = "N"
+                   MOVE "* DIGITE S=SIM   N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R-MANUT-EXCLUI
+               ELSE
+                   GO TO R-MENU.
+
+      *
 
        R1.
            MOVE SPACES TO PROPRIETARIO MODELO COR 
@@ -145,48 +284,72 @@
            DISPLAY TELATXT.
            ACCEPT DISPLAYLETRAPLACA.
            ACCEPT DISPLAYNUMEROPLACA.
+      *    ACEITA PLACA NO PADRAO ANTIGO (LLLNNNN) OU MERCOSUL
+      *    (LLLNLNN - LETRA NA 5A POSICAO DA PLACA).
+           IF LETRAP IS NOT ALPHABETIC OR LETRAP = SPACES
+              MOVE "*** PLACA INVALIDA - LETRAS INICIAIS ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF NUMEROP IS NOT NUMERIC
+              IF NOT (NUMEROP(1:1) IS NUMERIC AND
+                      NUMEROP(2:1) IS ALPHABETIC AND
+                      NUMEROP(3:2) IS NUMERIC)
+                 MOVE "*** PLACA INVALIDA (LLLNNNN OU LLLNLNN) ***"
+                    TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+           READ CADVEIC
+               INVALID KEY
+                  NEXT SENTENCE
+               NOT INVALID KEY
+                  MOVE "*** PLACA JA CADASTRADA ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+           END-READ.
            ACCEPT DISPLAYPROPRIETARIO.
 	      
 
        R7.
            ACCEPT DISPLAYMARCA.
            ACCEPT DISPLAYMODELO.
-           IF TXTMARCA = 0 
-                 MOVE "*** DIGITE APENAS DE 1 ATE 9 ***" TO MENS
+           PERFORM R-BUSCA-MARCA THRU R-BUSCA-MARCA-FIM.
+           IF WS-MARCA-ACHADA NOT = "S"
+                 MOVE "*** MARCA INVALIDA - CONSULTE A TABELA ***"
+                    TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R7.
 
        R6.
-           MOVE 1 TO IND
            ACCEPT DISPLAYCOR.
-       R6A.
-           MOVE TBCOR(IND) TO TXTCOR
-           IF TXTCOR1 NOT = COR
-              ADD 1 TO IND
-              IF IND < 10
-                 GO TO R6A
-              ELSE
-                 MOVE "*** COR INCORRETA ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R6.
-			ACCEPT DISPLAYANO.
+           PERFORM R-BUSCA-COR THRU R-BUSCA-COR-FIM.
+           IF WS-COR-ACHADA NOT = "S"
+              MOVE "*** COR INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           ACCEPT DISPLAYANO.
+           MOVE TXTMARCA TO MARCA.
        R99.
            DISPLAY (23, 20) "DADOS OK :"
            ACCEPT (23, 33) W-OPCAO
            IF W-OPCAO ="S"
               WRITE REGVEIC
-              GO TO R1
+              MOVE "I" TO AUD-OPERACAO
+              MOVE LETRAP  TO AUD-PLACA(1:3)
+              MOVE NUMEROP TO AUD-PLACA(4:4)
+              MOVE PROPRIETARIO TO AUD-PROPRIETARIO
+              PERFORM R-GRAVA-AUDITORIA THRU R-GRAVA-AUDITORIA-FIM
+              GO TO R-MENU
            ELSE
               IF W-OPCAO NOT = "N"
                    MOVE "* DIGITE S=SIM   N=NAO *" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R99
-               ELSE 
-                   GO TO R1.
+               ELSE
+                   GO TO R-MENU.
 			
 
        ROT-FIM.
-           CLOSE CADVEIC.
+           CLOSE CADVEIC HISTPROP AUDCAD.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
@@ -205,6 +368,13 @@
                 EXIT.
        FIM-ROT-TEMPO.
 
+           COPY CPYHISTP.
+           COPY CPYMARCAP.
+           COPY CPYMARCAB.
+           COPY CPYCORP.
+           COPY CPYCORB.
+           COPY CPYAUDP.
+
       *    FILE STATUS
       *    00 = OPERA��O REALIZADO COM SUCESSO
       *    30 = ARQUIVO N�O ENCONTRADO
