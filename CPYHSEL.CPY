@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      *    CLAUSULA SELECT DO HISTORICO DE TRANSFERENCIA DE
+      *    PROPRIEDADE (HISTPROP.DAT). CHAVE = PLACA + SEQUENCIA, O
+      *    QUE PERMITE VARIAS TRANSFERENCIAS POR PLACA EM ORDEM.
+      *-----------------------------------------------------------------
+       SELECT HISTPROP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS HIST-CHAVE
+                    FILE STATUS  IS ST-ERRO2.
