@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR93.
+      *AUTHOR. GABRIEL ALEX MARTINS FERREIRA.
+      **************************************
+      * RELATORIO DE FROTA POR MARCA        *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYVSEL.
+           COPY CPYMSEL.
+           SELECT WORK-SORT ASSIGN TO DISK.
+           SELECT RELFROTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVFD.
+           COPY CPYMFD.
+      *
+       SD WORK-SORT.
+       01 SD-REGVEIC.
+          03 SD-MARCA           PIC 9(02).
+          03 SD-PLACA.
+             05 SD-LETRAP       PIC X(03).
+             05 SD-NUMEROP      PIC X(04).
+          03 SD-PROPRIETARIO    PIC X(30).
+          03 SD-MODELO          PIC X(20).
+          03 SD-ANOFABRICACAO   PIC 9(04).
+      *
+       FD RELFROTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "RELFROTA.LST".
+       01 LIN-RELFROTA          PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO3      PIC X(02) VALUE "00".
+       01 WS-FIM-CADVEIC PIC X(01) VALUE "N".
+       01 WS-MARCA-ANT   PIC 9(02) VALUE ZEROS.
+       01 WS-PRIMEIRA    PIC X(01) VALUE "S".
+       01 WS-CONT-MARCA  PIC 9(05) VALUE ZEROS.
+       01 WS-CONT-GERAL  PIC 9(06) VALUE ZEROS.
+
+           COPY CPYMARCA.
+
+       01 LIN-TITULO.
+          03 FILLER PIC X(40) VALUE
+             "RELATORIO DE FROTA POR MARCA - PROGR93".
+       01 LIN-CABEC.
+          03 FILLER PIC X(10) VALUE "PLACA".
+          03 FILLER PIC X(32) VALUE "PROPRIETARIO".
+          03 FILLER PIC X(22) VALUE "MODELO".
+          03 FILLER PIC X(06) VALUE "ANO".
+       01 LIN-MARCA.
+          03 FILLER    PIC X(08) VALUE "MARCA: ".
+          03 LM-DESC   PIC X(20).
+       01 LIN-DET.
+          03 LD-LETRAP  PIC X(03).
+          03 FILLER     PIC X(01) VALUE SPACE.
+          03 LD-NUMEROP PIC X(04).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 LD-PROP    PIC X(30).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 LD-MODELO  PIC X(20).
+          03 FILLER     PIC X(02) VALUE SPACES.
+          03 LD-ANO     PIC 9(04).
+       01 LIN-SUBTOT.
+          03 FILLER   PIC X(24) VALUE "TOTAL DA MARCA..........".
+          03 LS-QTD   PIC ZZZZ9.
+       01 LIN-TOTGERAL.
+          03 FILLER   PIC X(24) VALUE "TOTAL GERAL DE VEICULOS:".
+          03 LG-QTD   PIC ZZZZZ9.
+       01 LIN-BRANCO  PIC X(01) VALUE SPACE.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM R-CARREGA-MARCA THRU R-CARREGA-MARCA-FIM.
+           OPEN OUTPUT RELFROTA.
+           MOVE LIN-TITULO TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+           MOVE LIN-BRANCO TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+           SORT WORK-SORT ON ASCENDING KEY SD-MARCA SD-PLACA
+                INPUT PROCEDURE IS P-CARREGA THRU P-CARREGA-FIM
+                OUTPUT PROCEDURE IS P-IMPRIME THRU P-IMPRIME-FIM.
+           MOVE LIN-BRANCO TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+           MOVE WS-CONT-GERAL TO LG-QTD
+           MOVE LIN-TOTGERAL TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+           CLOSE RELFROTA.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       P-CARREGA.
+           OPEN INPUT CADVEIC.
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC: " ST-ERRO
+              STOP RUN.
+       P-CARREGA-LOOP.
+           READ CADVEIC NEXT RECORD
+               AT END
+                  MOVE "S" TO WS-FIM-CADVEIC
+                  GO TO P-CARREGA-FIM
+           END-READ.
+           MOVE MARCA         TO SD-MARCA
+           MOVE LETRAP         TO SD-LETRAP
+           MOVE NUMEROP        TO SD-NUMEROP
+           MOVE PROPRIETARIO   TO SD-PROPRIETARIO
+           MOVE MODELO         TO SD-MODELO
+           MOVE ANOFABRICACAO  TO SD-ANOFABRICACAO
+           RELEASE SD-REGVEIC.
+           GO TO P-CARREGA-LOOP.
+       P-CARREGA-FIM.
+           CLOSE CADVEIC.
+
+      *-----------------------------------------------------------------
+       P-IMPRIME.
+           MOVE LIN-CABEC TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+       P-IMPRIME-LOOP.
+           RETURN WORK-SORT
+               AT END
+                  GO TO P-IMPRIME-FIM
+           END-RETURN.
+           IF WS-PRIMEIRA = "S"
+              MOVE SD-MARCA TO WS-MARCA-ANT
+              MOVE "N" TO WS-PRIMEIRA
+              PERFORM P-IMP-MARCA THRU P-IMP-MARCA-FIM
+           ELSE
+              IF SD-MARCA NOT = WS-MARCA-ANT
+                 PERFORM P-IMP-SUBTOTAL THRU P-IMP-SUBTOTAL-FIM
+                 MOVE SD-MARCA TO WS-MARCA-ANT
+                 MOVE ZEROS TO WS-CONT-MARCA
+                 PERFORM P-IMP-MARCA THRU P-IMP-MARCA-FIM.
+           MOVE SD-LETRAP      TO LD-LETRAP
+           MOVE SD-NUMEROP     TO LD-NUMEROP
+           MOVE SD-PROPRIETARIO TO LD-PROP
+           MOVE SD-MODELO      TO LD-MODELO
+           MOVE SD-ANOFABRICACAO TO LD-ANO
+           MOVE LIN-DET TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+           ADD 1 TO WS-CONT-MARCA WS-CONT-GERAL.
+           GO TO P-IMPRIME-LOOP.
+       P-IMPRIME-FIM.
+           IF WS-PRIMEIRA = "N"
+              PERFORM P-IMP-SUBTOTAL THRU P-IMP-SUBTOTAL-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       P-IMP-MARCA.
+           MOVE WS-MARCA-ANT TO TXTMARCA
+           PERFORM R-BUSCA-MARCA THRU R-BUSCA-MARCA-FIM.
+           IF WS-MARCA-ACHADA = "S"
+              MOVE WS-MARCA-DESC TO LM-DESC
+           ELSE
+              MOVE "MARCA DESCONHECIDA" TO LM-DESC.
+           MOVE LIN-MARCA TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+       P-IMP-MARCA-FIM.
+           EXIT.
+
+       P-IMP-SUBTOTAL.
+           MOVE WS-CONT-MARCA TO LS-QTD
+           MOVE LIN-SUBTOT TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+           MOVE LIN-BRANCO TO LIN-RELFROTA
+           WRITE LIN-RELFROTA.
+       P-IMP-SUBTOTAL-FIM.
+           EXIT.
+
+           COPY CPYMARCAP.
+           COPY CPYMARCAB.
