@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      *    CLAUSULA SELECT DO ARQUIVO DE VEICULOS (REGVEIC.DAT)
+      *    COMPARTILHADA POR TODOS OS PROGRAMAS QUE ACESSAM CADVEIC.
+      *-----------------------------------------------------------------
+       SELECT CADVEIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS PLACA
+                    ALTERNATE RECORD KEY IS PROPRIETARIO WITH DUPLICATES
+                    FILE STATUS  IS ST-ERRO.
