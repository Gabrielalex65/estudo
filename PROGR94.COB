@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGR94.
+      *AUTHOR. GABRIEL ALEX MARTINS FERREIRA.
+      **************************************
+      * TRANSFERENCIA DE PROPRIEDADE DE VEICULO *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY CPYVSEL.
+           COPY CPYHSEL.
+           COPY CPYASEL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+           COPY CPYVFD.
+           COPY CPYHFD.
+           COPY CPYAFD.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 MENS          PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 ST-ERRO2      PIC X(02) VALUE "00".
+       01 ST-ERRO5      PIC X(02) VALUE "00".
+       01 W-OPERADOR    PIC X(08) VALUE SPACES.
+       01 W-PLACADIG    PIC X(07) VALUE SPACES.
+       01 W-PROP-ANTIGO PIC X(30) VALUE SPACES.
+       01 W-PROP-NOVO   PIC X(30) VALUE SPACES.
+       01 W-PROX-SEQ    PIC 9(04) VALUE ZEROS.
+       01 W-DATA-TRANSF PIC 9(08) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       R0.
+           OPEN I-O CADVEIC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT CADVEIC
+                 CLOSE CADVEIC
+                 OPEN I-O CADVEIC
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADVEIC: " ST-ERRO
+                 STOP RUN.
+           OPEN I-O HISTPROP
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "30"
+                 OPEN OUTPUT HISTPROP
+                 CLOSE HISTPROP
+                 OPEN I-O HISTPROP
+              ELSE
+                 DISPLAY "ERRO ABERTURA ARQUIVO HISTPROP: " ST-ERRO2
+                 STOP RUN.
+           PERFORM R-ABRE-AUDCAD THRU R-ABRE-AUDCAD-FIM.
+           DISPLAY (01, 15) "OPERADOR:".
+           ACCEPT (01, 25) W-OPERADOR.
+
+       R1.
+           DISPLAY (03, 15) "TRANSFERENCIA DE PROPRIEDADE DE VEICULO".
+           MOVE SPACES TO W-PLACADIG.
+           DISPLAY (07, 15) "PLACA (BRANCO=SAIR):".
+           ACCEPT (07, 36) W-PLACADIG.
+           IF W-PLACADIG = SPACES
+              GO TO ROT-FIM.
+           MOVE W-PLACADIG(1:3) TO LETRAP.
+           MOVE W-PLACADIG(4:4) TO NUMEROP.
+           READ CADVEIC
+               INVALID KEY
+                  MOVE "*** PLACA NAO CADASTRADA ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+           END-READ.
+           MOVE PROPRIETARIO TO W-PROP-ANTIGO.
+           DISPLAY (09, 15) "PROPRIETARIO ATUAL:" PROPRIETARIO.
+           MOVE SPACES TO W-PROP-NOVO.
+           DISPLAY (11, 15) "NOVO PROPRIETARIO:".
+           ACCEPT (11, 35) W-PROP-NOVO.
+           IF W-PROP-NOVO = SPACES OR W-PROP-NOVO = W-PROP-ANTIGO
+              MOVE "*** NENHUMA ALTERACAO DE PROPRIETARIO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           DISPLAY (13, 15) "CONFIRMA TRANSFERENCIA (S/N):".
+           ACCEPT (13, 46) W-OPCAO.
+           IF W-OPCAO NOT = "S"
+              MOVE "*** TRANSFERENCIA CANCELADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE W-PROP-NOVO TO PROPRIETARIO.
+           REWRITE REGVEIC.
+           PERFORM R-GRAVA-HISTORICO THRU R-GRAVA-HISTORICO-FIM.
+           MOVE "T" TO AUD-OPERACAO
+           MOVE LETRAP  TO AUD-PLACA(1:3)
+           MOVE NUMEROP TO AUD-PLACA(4:4)
+           MOVE PROPRIETARIO TO AUD-PROPRIETARIO
+           PERFORM R-GRAVA-AUDITORIA THRU R-GRAVA-AUDITORIA-FIM.
+           MOVE "*** TRANSFERENCIA REGISTRADA COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO R1.
+
+       ROT-FIM.
+           CLOSE CADVEIC HISTPROP AUDCAD.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+
+           COPY CPYHISTP.
+           COPY CPYAUDP.
